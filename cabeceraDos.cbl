@@ -13,12 +13,28 @@
            SELECT ARCH-FILIALES ASSIGN TO "../transacciones.txt"
                ORGANIZATION is line sequential.
 
+           SELECT ARCH-PARAMETROS ASSIGN TO "../parametros.txt"
+               ORGANIZATION is line sequential.
+
            SELECT arch-sort ASSIGN to "sortwork".
            SELECT Trans-Act ASSIGN TO "..\TRANS-ACT.txt".
+           SELECT GL-EXTRACTO ASSIGN TO "..\GL-EXTRACTO.txt".
            SELECT LISTADO
            ASSIGN TO PRINTER,
            "..\impTRANSACC.dat".
 
+           SELECT EXCEPCIONES ASSIGN TO "..\EXCEPCIONES.txt"
+               ORGANIZATION is line sequential.
+
+           SELECT SOCIOS ASSIGN TO "../socios.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS soc-codigo
+               FILE STATUS IS w-status-socios.
+
+           SELECT AUDITORIA ASSIGN TO "..\AUDITORIA.txt"
+               ORGANIZATION is line sequential.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARCH-FILIALES.
@@ -32,9 +48,26 @@
            03 tr-det-tipo1 pic x.
            03 tr-det-socio1 pic 9(4).
            03 tr-det-importe1 pic s9(7)v99.
+       01  tr-trailer-reg1.
+           03 tr-trailer-tipo1 pic x.
+           03 tr-trailer-cant1 pic 9(6).
+           03 tr-trailer-importe1 pic s9(9)v99.
+
+       FD  ARCH-PARAMETROS.
+       01  param-reg.
+           03 param-fecha-desde pic 9(8).
+           03 param-fecha-hasta pic 9(8).
+           03 param-cant-filiales pic 9.
+
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-codigo pic 9(4).
+           03 soc-estado pic x.
+           03 soc-nombre pic x(30).
 
        SD  arch-sort.
        01  srt-reg.
+           03 srt-filial pic 9.
            03 srt-cod-soc pic 9(4).
            03 srt-importe pic S9(7)V99.
 
@@ -42,6 +75,25 @@
        01  tra-reg.
            03 tra-socio pic 9(4).
            03 tra-importe pic S9(8)V99.
+           03 tra-filial-detalle OCCURS 9 TIMES.
+               05 tra-filial-importe pic S9(8)V99.
+
+       FD  GL-EXTRACTO.
+       01  gl-reg.
+           03 gl-cuenta pic 9(6).
+           03 gl-db-cr pic x.
+           03 gl-importe pic 9(8)v99.
+           03 gl-filial pic 9.
+           03 gl-fecha pic 9(8).
+
+       FD  LISTADO.
+       01  lin-listado pic x(80).
+
+       FD  EXCEPCIONES.
+       01  lin-excepcion pic x(80).
+
+       FD  AUDITORIA.
+       01  lin-auditoria pic x(200).
 
        WORKING-STORAGE SECTION.
        01 cabecera0.
@@ -67,20 +119,112 @@
                05 filler pic x(8) value spaces.
                05 l-importe pic z(8),zz value spaces.
 
+       01  cabecera-exc.
+           03 filler pic x(20) value spaces.
+           03 filler pic x(32)
+               value "LISTADO DE EXCEPCIONES DETALLE".
+
+       01  titulo-exc.
+           03 filler pic x(5) value spaces.
+           03 filler pic x(4) value "FIL".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(5) value "SOCIO".
+           03 filler pic x(9) value spaces.
+           03 filler pic x(12) value "IMPORTE".
+           03 filler pic x(5) value spaces.
+           03 filler pic x(36) value "MOTIVO".
+
+       01  linea-exc.
+           03 filler pic x(5) value spaces.
+           03 l-exc-filial pic 9.
+           03 filler pic x(6) value spaces.
+           03 l-exc-socio pic z(3)9.
+           03 filler pic x(8) value spaces.
+           03 l-exc-importe pic z(8)9,99-.
+           03 filler pic x(4) value spaces.
+           03 l-exc-motivo pic x(36).
+
        01  w-flag-fil pic 9.
        01  w-flag-sort pic 9.
        01  i pic 9.
-       01  w-fecha pic 9(8).
+       01  w-fecha-desde pic 9(8).
+       01  w-fecha-hasta pic 9(8).
+       01  w-cant-filiales pic 9.
        01  w-flag-act pic 9.
        01  w-srt-soc-ant pic 9(4).
        01  w-srt-acum-imp pic S9(8)V99.
+       01  w-tabla-acum-filial.
+           03 w-srt-acum-filial OCCURS 9 TIMES pic S9(8)V99.
+       01  w-filial-actual pic 9.
+       01  w-fecha-actual pic 9(8).
+       01  w-filiales-procesadas pic 9.
+       01  w-flag-segmento pic 9.
+       01  w-max-importe pic s9(7)v99 value 50000,00.
+       01  w-gl-cuenta-socios pic 9(6) value 400000.
+       01  w-det-valido pic 9.
+       01  w-cont-rechazados pic 9(6) value zero.
+       01  w-gl-acum-segmento pic S9(8)V99.
+
+       01  w-buf-cant pic 9(6) value zero.
+       01  w-buf-importe pic s9(9)v99 value zero.
+       01  w-idx pic 9(6).
+       01  w-tabla-buffer.
+           03 w-tabla-linea OCCURS 9999 TIMES.
+               05 w-tabla-socio pic 9(4).
+               05 w-tabla-importe pic s9(7)v99.
+
+       01  w-status-socios pic xx.
+
+       01  linea-auditoria.
+           03 filler pic x(7) value "INICIO=".
+           03 l-aud-inicio pic x(14).
+           03 filler pic x(2) value spaces.
+           03 filler pic x(4) value "FIN=".
+           03 l-aud-fin pic x(14).
+           03 filler pic x(2) value spaces.
+           03 filler pic x(6) value "DESDE=".
+           03 l-aud-desde pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 filler pic x(6) value "HASTA=".
+           03 l-aud-hasta pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 filler pic x(7) value "LEIDOS=".
+           03 l-aud-leidos pic zzzzz9.
+           03 filler pic x(2) value spaces.
+           03 filler pic x(10) value "ACEPTADOS=".
+           03 l-aud-aceptados pic zzzzz9.
+           03 filler pic x(2) value spaces.
+           03 filler pic x(11) value "RECHAZADOS=".
+           03 l-aud-rechazados pic zzzzz9.
+           03 filler pic x(2) value spaces.
+           03 filler pic x(9) value "ESCRITOS=".
+           03 l-aud-escritos pic zzzzz9.
+
+       01  linea-aud-filial.
+           03 filler pic x(7) value "FILIAL=".
+           03 l-aud-fil-num pic 9.
+           03 filler pic x(3) value spaces.
+           03 filler pic x(7) value "LEIDOS=".
+           03 l-aud-fil-leidos pic zzzzz9.
+
+       01  w-ts-inicio pic x(21).
+       01  w-ts-fin pic x(21).
+       01  w-cont-leidos pic 9(6) value zero.
+       01  w-cont-aceptados pic 9(6) value zero.
+       01  w-cont-escritos pic 9(6) value zero.
+       01  w-tabla-cont-filial.
+           03 w-cont-filial OCCURS 9 TIMES pic 9(6).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            SORT arch-sort ASCENDING srt-cod-soc
+            MOVE FUNCTION CURRENT-DATE TO w-ts-inicio.
+
+            SORT arch-sort ASCENDING srt-cod-soc srt-filial
             INPUT PROCEDURE is DATOS-ENTRADA
             OUTPUT PROCEDURE IS DATOS-SALIDA.
 
+            PERFORM 1400-ESCRIBIR-AUDITORIA.
+
             STOP RUN.
 
        DATOS-ENTRADA.
@@ -88,12 +232,21 @@
            PERFORM 200-LEER-FILIALES.
            PERFORM 300-PEDIR-FECHA.
 
-           PERFORM VARYING tr1-cab1-filial1 from 1 by 1
-           UNTIL tr1-cab1-filial1> 4
-               PERFORM UNTIL w-flag-fil =1 OR tr-cab2-fecha1=w-fecha
+           MOVE ZERO TO w-filiales-procesadas.
+           PERFORM UNTIL w-flag-fil = 1
+           OR w-filiales-procesadas > w-cant-filiales
+               IF tr1-cab1-tipo1 = "C"
+                   IF tr1-cab1-filial1 = ZERO
+                   OR tr1-cab1-filial1 > w-cant-filiales
+                       PERFORM 410-SALTAR-FILIAL-INVALIDA
+                   ELSE
+                       ADD 1 TO w-filiales-procesadas
+                       MOVE tr1-cab1-filial1 TO w-filial-actual
                        PERFORM 200-LEER-FILIALES
-               END-PERFORM
-               PERFORM 500-CARGAR-SORT
+                   END-IF
+               ELSE
+                   PERFORM 500-CARGAR-SORT
+               END-IF
            END-PERFORM.
            PERFORM 700-CERRAR-ARCHIVOS.
 
@@ -102,37 +255,265 @@
 
        120-ABRIR-ARCHIVOS.
            OPEN INPUT ARCH-FILIALES.
+           OPEN INPUT SOCIOS.
+           IF w-status-socios NOT = "00"
+               DISPLAY "No se pudo abrir SOCIOS, estado="
+                   w-status-socios " - ABORTANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPCIONES.
+           OPEN OUTPUT GL-EXTRACTO.
+           MOVE cabecera-exc TO lin-excepcion.
+           WRITE lin-excepcion.
+           MOVE titulo-exc TO lin-excepcion.
+           WRITE lin-excepcion.
 
        200-LEER-FILIALES.
            READ ARCH-FILIALES AT END MOVE 1 TO w-flag-fil.
 
        300-PEDIR-FECHA.
-           DISPLAY "Ingrese una fecha de transaccion AAAAMMDD".
-           ACCEPT w-fecha.
+           OPEN INPUT ARCH-PARAMETROS.
+           READ ARCH-PARAMETROS
+               AT END
+                   DISPLAY "ARCH-PARAMETROS vacio o inexistente "
+                       "- ABORTANDO"
+                   CLOSE ARCH-PARAMETROS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ.
+           MOVE param-fecha-desde TO w-fecha-desde.
+           MOVE param-fecha-hasta TO w-fecha-hasta.
+           MOVE param-cant-filiales TO w-cant-filiales.
+           CLOSE ARCH-PARAMETROS.
 
        400-DESAGOTAR-FECHA.
            IF tr1-cab1-tipo1="C"
                PERFORM 200-LEER-FILIALES.
 
+       410-SALTAR-FILIAL-INVALIDA.
+           MOVE tr1-cab1-filial1 TO l-exc-filial.
+           MOVE ZERO TO l-exc-socio.
+           MOVE ZERO TO l-exc-importe.
+           MOVE "FILIAL FUERA DE RANGO" TO l-exc-motivo.
+           MOVE linea-exc TO lin-excepcion.
+           WRITE lin-excepcion.
+           ADD 1 TO w-cont-rechazados.
+           PERFORM 200-LEER-FILIALES.
+           PERFORM UNTIL w-flag-fil = 1 OR tr1-cab1-tipo1 = "C"
+               PERFORM 200-LEER-FILIALES
+           END-PERFORM.
+
        450-DESAGOTAR-DETALLE.
-           IF tr-cab2-fecha1="F" or tr-cab2-fecha1=w-fecha
-               PERFORM 200-LEER-FILIALES.
+           MOVE ZERO TO w-flag-segmento.
+           PERFORM UNTIL w-flag-fil = 1
+           OR tr1-cab1-tipo1 = "C"
+           OR (tr-cab2-tipo1 = "F"
+           AND tr-cab2-fecha1 >= w-fecha-desde
+           AND tr-cab2-fecha1 <= w-fecha-hasta)
+               PERFORM 455-SALTAR-SEGMENTO-FECHA
+           END-PERFORM.
+           IF tr-cab2-tipo1 = "F"
+               MOVE 1 TO w-flag-segmento
+               MOVE tr-cab2-fecha1 TO w-fecha-actual
+               PERFORM 200-LEER-FILIALES
+           END-IF.
+
+       455-SALTAR-SEGMENTO-FECHA.
+           PERFORM 200-LEER-FILIALES.
+           PERFORM UNTIL w-flag-fil = 1
+           OR tr1-cab1-tipo1 = "C"
+           OR tr-cab2-tipo1 = "F"
+           OR tr-det-tipo1 = "T"
+               PERFORM 200-LEER-FILIALES
+           END-PERFORM.
+           IF tr-det-tipo1 = "T"
+               PERFORM 200-LEER-FILIALES
+           END-IF.
 
        500-CARGAR-SORT.
            PERFORM 450-DESAGOTAR-DETALLE.
+           MOVE ZERO TO w-buf-cant.
+           MOVE ZERO TO w-buf-importe.
            PERFORM UNTIL w-flag-fil=1 or tr1-cab1-tipo1="C"
-           OR tr-cab2-tipo1="F" OR tr-cab2-fecha1=w-fecha
-                PERFORM 550-GRABAR-SORT
+           OR tr-cab2-tipo1="F"
+           OR tr-det-tipo1="T"
+                PERFORM 551-BUFFERIZAR-DETALLE
                 PERFORM 200-LEER-FILIALES
            END-PERFORM.
+           PERFORM 560-VERIFICAR-TRAILER.
+
+       551-BUFFERIZAR-DETALLE.
+           ADD 1 TO w-buf-cant.
+           ADD 1 TO w-cont-leidos.
+           ADD 1 TO w-cont-filial(w-filial-actual).
+           ADD tr-det-importe1 TO w-buf-importe.
+           IF w-buf-cant NOT > 9999
+               MOVE tr-det-socio1 TO w-tabla-socio(w-buf-cant)
+               MOVE tr-det-importe1 TO w-tabla-importe(w-buf-cant)
+           END-IF.
+
+       560-VERIFICAR-TRAILER.
+           IF w-flag-segmento = 0
+               CONTINUE
+           ELSE
+               IF w-buf-cant > 9999
+                   PERFORM 577-GRABAR-EXCEPCION-BUFFER-LLENO
+                   IF tr-det-tipo1 = "T"
+                       PERFORM 200-LEER-FILIALES
+                   END-IF
+               ELSE
+                   IF tr-det-tipo1="T"
+                       IF tr-trailer-cant1 = w-buf-cant
+                       AND tr-trailer-importe1 = w-buf-importe
+                           PERFORM 570-VOLCAR-BUFFER
+                       ELSE
+                           PERFORM 575-GRABAR-EXCEPCION-TRAILER
+                       END-IF
+                       PERFORM 200-LEER-FILIALES
+                   ELSE
+                       PERFORM 576-GRABAR-EXCEPCION-TRAILER-FALTANTE
+                   END-IF
+               END-IF
+           END-IF.
+
+       570-VOLCAR-BUFFER.
+           MOVE ZERO TO w-gl-acum-segmento.
+           PERFORM VARYING w-idx FROM 1 BY 1 UNTIL w-idx > w-buf-cant
+               MOVE w-tabla-socio(w-idx) TO tr-det-socio1
+               MOVE w-tabla-importe(w-idx) TO tr-det-importe1
+               PERFORM 550-GRABAR-SORT
+               IF w-det-valido = 1
+                   ADD tr-det-importe1 TO w-gl-acum-segmento
+               END-IF
+           END-PERFORM.
+           IF w-gl-acum-segmento NOT = ZERO
+               PERFORM 578-GRABAR-LINEA-GL-SEGMENTO
+           END-IF.
+
+       578-GRABAR-LINEA-GL-SEGMENTO.
+           MOVE w-gl-cuenta-socios TO gl-cuenta.
+           MOVE w-filial-actual TO gl-filial.
+           MOVE w-fecha-actual TO gl-fecha.
+           IF w-gl-acum-segmento >= ZERO
+               MOVE "C" TO gl-db-cr
+               MOVE w-gl-acum-segmento TO gl-importe
+           ELSE
+               MOVE "D" TO gl-db-cr
+               COMPUTE gl-importe = w-gl-acum-segmento * -1
+           END-IF.
+           WRITE gl-reg.
+
+       575-GRABAR-EXCEPCION-TRAILER.
+           MOVE w-filial-actual TO l-exc-filial.
+           MOVE ZERO TO l-exc-socio.
+           MOVE w-buf-importe TO l-exc-importe.
+           MOVE "TRAILER NO CONCUERDA CON DETALLE" TO l-exc-motivo.
+           MOVE linea-exc TO lin-excepcion.
+           WRITE lin-excepcion.
+           ADD w-buf-cant TO w-cont-rechazados.
+
+       576-GRABAR-EXCEPCION-TRAILER-FALTANTE.
+           MOVE w-filial-actual TO l-exc-filial.
+           MOVE ZERO TO l-exc-socio.
+           MOVE w-buf-importe TO l-exc-importe.
+           MOVE "TRAILER FALTANTE, SEGMENTO TRUNCO" TO l-exc-motivo.
+           MOVE linea-exc TO lin-excepcion.
+           WRITE lin-excepcion.
+           ADD w-buf-cant TO w-cont-rechazados.
+
+       577-GRABAR-EXCEPCION-BUFFER-LLENO.
+           MOVE w-filial-actual TO l-exc-filial.
+           MOVE ZERO TO l-exc-socio.
+           MOVE w-buf-importe TO l-exc-importe.
+           MOVE "SEGMENTO EXCEDE CAPACIDAD DE BUFFER" TO l-exc-motivo.
+           MOVE linea-exc TO lin-excepcion.
+           WRITE lin-excepcion.
+           ADD w-buf-cant TO w-cont-rechazados.
+
+       540-VALIDAR-DETALLE.
+           MOVE 1 TO w-det-valido.
+           IF tr-det-socio1 = ZERO
+               MOVE 0 TO w-det-valido
+               PERFORM 541-GRABAR-EXCEPCION-SOCIO
+           ELSE
+               IF tr-det-importe1 <= ZERO
+                   MOVE 0 TO w-det-valido
+                   PERFORM 542-GRABAR-EXCEPCION-IMPORTE-CERO
+               ELSE
+                   IF tr-det-importe1 > w-max-importe
+                       MOVE 0 TO w-det-valido
+                       PERFORM 543-GRABAR-EXCEPCION-IMPORTE-MAX
+                   ELSE
+                       PERFORM 546-VALIDAR-SOCIO-MASTER
+                   END-IF
+               END-IF
+           END-IF.
+
+       546-VALIDAR-SOCIO-MASTER.
+           MOVE tr-det-socio1 TO soc-codigo.
+           READ SOCIOS
+               INVALID KEY
+                   MOVE 0 TO w-det-valido
+                   PERFORM 545-GRABAR-EXCEPCION-SOCIO-INEXISTENTE
+               NOT INVALID KEY
+                   IF soc-estado NOT = "A"
+                       MOVE 0 TO w-det-valido
+                       PERFORM 547-GRABAR-EXCEPCION-SOCIO-ESTADO
+                   END-IF
+           END-READ.
+
+       545-GRABAR-EXCEPCION-SOCIO-INEXISTENTE.
+           MOVE "SOCIO INEXISTENTE EN MAESTRO" TO l-exc-motivo.
+           PERFORM 548-ESCRIBIR-EXCEPCION.
+
+       547-GRABAR-EXCEPCION-SOCIO-ESTADO.
+           IF soc-estado = "B"
+               MOVE "SOCIO DE BAJA/CANCELADO" TO l-exc-motivo
+           ELSE
+               IF soc-estado = "S"
+                   MOVE "SOCIO SUSPENDIDO" TO l-exc-motivo
+               ELSE
+                   MOVE "SOCIO EN ESTADO INVALIDO" TO l-exc-motivo
+               END-IF
+           END-IF.
+           PERFORM 548-ESCRIBIR-EXCEPCION.
+
+       541-GRABAR-EXCEPCION-SOCIO.
+           MOVE "SOCIO INVALIDO" TO l-exc-motivo.
+           PERFORM 548-ESCRIBIR-EXCEPCION.
+
+       542-GRABAR-EXCEPCION-IMPORTE-CERO.
+           MOVE "IMPORTE CERO O NEGATIVO" TO l-exc-motivo.
+           PERFORM 548-ESCRIBIR-EXCEPCION.
+
+       543-GRABAR-EXCEPCION-IMPORTE-MAX.
+           MOVE "IMPORTE FUERA DE RANGO" TO l-exc-motivo.
+           PERFORM 548-ESCRIBIR-EXCEPCION.
+
+       548-ESCRIBIR-EXCEPCION.
+           MOVE w-filial-actual TO l-exc-filial.
+           MOVE tr-det-socio1 TO l-exc-socio.
+           MOVE tr-det-importe1 TO l-exc-importe.
+           MOVE linea-exc TO lin-excepcion.
+           WRITE lin-excepcion.
+           ADD 1 TO w-cont-rechazados.
 
        550-GRABAR-SORT.
-            MOVE tr-det-socio1 TO srt-cod-soc.
-            MOVE tr-det-importe1 TO srt-importe.
-            RELEASE srt-reg.
+           PERFORM 540-VALIDAR-DETALLE.
+           IF w-det-valido = 1
+               MOVE w-filial-actual TO srt-filial
+               MOVE tr-det-socio1 TO srt-cod-soc
+               MOVE tr-det-importe1 TO srt-importe
+               RELEASE srt-reg
+               ADD 1 TO w-cont-aceptados
+           END-IF.
 
        700-CERRAR-ARCHIVOS.
            CLOSE ARCH-FILIALES.
+           CLOSE SOCIOS.
+           CLOSE EXCEPCIONES.
+           CLOSE GL-EXTRACTO.
 
        DATOS-SALIDA.
            PERFORM 800-INICIO-ACT.
@@ -154,6 +535,7 @@
 
        830-ABRIR-ARCH-ACT.
            OPEN OUTPUT Trans-Act.
+           OPEN OUTPUT LISTADO.
 
        850-MOSTRAR-CABECERA.
            DISPLAY guarda.
@@ -161,6 +543,16 @@
            DISPLAY guarda.
            DISPLAY cabecera1.
            DISPLAY guarda2.
+           MOVE guarda TO lin-listado.
+           WRITE lin-listado.
+           MOVE cabecera0 TO lin-listado.
+           WRITE lin-listado.
+           MOVE guarda TO lin-listado.
+           WRITE lin-listado.
+           MOVE cabecera1 TO lin-listado.
+           WRITE lin-listado.
+           MOVE guarda2 TO lin-listado.
+           WRITE lin-listado.
 
        900-LEER-SORT.
            RETURN arch-sort at end move 1 to  w-flag-sort.
@@ -168,9 +560,13 @@
        950-INICIO-ACT.
            MOVE srt-cod-soc TO w-srt-soc-ant.
            MOVE ZERO TO w-srt-acum-imp.
+           PERFORM VARYING w-idx FROM 1 BY 1 UNTIL w-idx > 9
+               MOVE ZERO TO w-srt-acum-filial(w-idx)
+           END-PERFORM.
 
        1000-PROCESO-ACT.
            ADD srt-importe TO w-srt-acum-imp.
+           ADD srt-importe TO w-srt-acum-filial(srt-filial).
 
        1100-FIN-ACT.
            PERFORM 1150-MOVER-A-ACT.
@@ -180,16 +576,48 @@
        1150-MOVER-A-ACT.
            MOVE w-srt-soc-ant TO tra-socio.
            MOVE w-srt-acum-imp TO tra-importe.
+           PERFORM VARYING w-idx FROM 1 BY 1 UNTIL w-idx > 9
+               MOVE w-srt-acum-filial(w-idx)
+                 TO tra-filial-importe(w-idx)
+           END-PERFORM.
 
        1170-GRABAR-ACT.
            WRITE tra-reg.
+           ADD 1 TO w-cont-escritos.
 
        1180-MOSTRAR-SOCIO.
            MOVE tra-socio to l-cod-soc.
            MOVE tra-importe to l-importe.
            DISPLAY lin-det-soc.
+           MOVE detalle1 TO lin-listado.
+           WRITE lin-listado.
 
        1300-CERRAR-ACT.
            DISPLAY guarda2.
+           MOVE guarda2 TO lin-listado.
+           WRITE lin-listado.
            CLOSE Trans-Act.
-       END PROGRAM CECILIA-OLMOS.
+           CLOSE LISTADO.
+
+       1400-ESCRIBIR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO w-ts-fin.
+           OPEN EXTEND AUDITORIA.
+           MOVE w-ts-inicio TO l-aud-inicio.
+           MOVE w-ts-fin TO l-aud-fin.
+           MOVE w-fecha-desde TO l-aud-desde.
+           MOVE w-fecha-hasta TO l-aud-hasta.
+           MOVE w-cont-leidos TO l-aud-leidos.
+           MOVE w-cont-aceptados TO l-aud-aceptados.
+           MOVE w-cont-rechazados TO l-aud-rechazados.
+           MOVE w-cont-escritos TO l-aud-escritos.
+           MOVE linea-auditoria TO lin-auditoria.
+           WRITE lin-auditoria.
+           PERFORM VARYING w-idx FROM 1 BY 1
+           UNTIL w-idx > w-cant-filiales
+               MOVE w-idx TO l-aud-fil-num
+               MOVE w-cont-filial(w-idx) TO l-aud-fil-leidos
+               MOVE linea-aud-filial TO lin-auditoria
+               WRITE lin-auditoria
+           END-PERFORM.
+           CLOSE AUDITORIA.
+       END PROGRAM CECILIA_OLMOS.
